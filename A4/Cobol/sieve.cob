@@ -3,70 +3,298 @@ program-id. sieve.
 environment division.
 	input-output section.
 		file-control.
-			select standard-input assign to keyboard.
-			select standard-output assign to "sieve.txt".
-		
+			select optional param-file assign to "sieveparm.ctl" organization is line sequential.
+			select optional standard-output assign to dynamic output-file-name
+				organization is line sequential
+				file status is out-status.
+			select optional twin-file assign to dynamic twin-file-name
+				organization is line sequential
+				file status is twin-status.
+
 data division.
 	file section.
-		fd standard-input.
-			01 stdin pic x(8).
+		fd param-file.
+			01 param-record pic 9(8).
 		fd standard-output.
-			01 stdout pic x(7).
+			01 stdout pic x(80).
+		fd twin-file.
+			01 twin-record pic x(80).
 	working-storage section.
-		77 N pic 999999.
-		77 counter pic 999999.
-		77 value-tmp pic 999999.
-		01 sieve-array.
-			02 val pic 999999 occurs 1 to 999999 times depending on N.
+		77 N pic 9(8) value 0.
+		77 param-eof pic 9 value 0.
+		77 run-timestamp pic x(21).
+		77 run-date pic x(8).
+		77 run-id pic x(16).
+		77 run-seq pic 99 value 0.
+		77 run-seq-text pic 99.
+		77 out-status pic xx.
+		77 twin-status pic xx.
+		77 out-open-status pic xx.
+		77 twin-open-status pic xx.
+		77 output-file-name pic x(30).
+		77 twin-file-name pic x(30).
+		77 candidate pic 9(8).
+		77 is-composite pic 9.
+		77 trial-idx pic 9(6).
+		77 divide-check pic 9(8).
+		77 divide-rem pic 9(8).
+		77 table-count pic 9(6) value 0.
+		77 prime-count pic 9(8) value 0.
+		77 twin-count pic 9(6) value 0.
+		77 prev-prime pic 9(8) value 0.
+		77 gap pic 9(8).
+		77 digits pic 9(2).
+		77 digit-tmp pic 9(8).
+		77 max-digits pic 9(2) value 1.
+		77 band-idx pic 9(2).
+		77 band-lower pic 9(10).
+		77 band-upper pic 9(10).
+		01 small-primes-table.
+			02 small-prime pic 9(8) occurs 10000 times.
+		01 band-table.
+			02 band-count pic 9(8) occurs 10 times value 0.
+		01 pow10-values.
+			02 filler pic 9(10) value 1.
+			02 filler pic 9(10) value 10.
+			02 filler pic 9(10) value 100.
+			02 filler pic 9(10) value 1000.
+			02 filler pic 9(10) value 10000.
+			02 filler pic 9(10) value 100000.
+			02 filler pic 9(10) value 1000000.
+			02 filler pic 9(10) value 10000000.
+			02 filler pic 9(10) value 100000000.
+			02 filler pic 9(10) value 1000000000.
+		01 pow10-values-r redefines pow10-values.
+			02 pow10 pic 9(10) occurs 10 times.
 		01 prompt-msg.
-			02 filler pic x(36) value is 'Please enter the size of the sieve: '.
-		01 sieve.
-			02 sieve-div pic 9 occurs 4 times.
-			02 sieve-ind pic 9.
-			02 check pic 999999.
-			02 rem pic 9.
-			
+			02 filler pic x(37) value 'Please enter the size of the sieve: '.
+		01 prime-line.
+			02 filler pic x(4) value spaces.
+			02 prime-val pic zzzzzzz9.
+		01 header-line-1.
+			02 filler pic x(10) value 'Run date: '.
+			02 hdr-date pic x(10).
+			02 filler pic x(5) value spaces.
+			02 filler pic x(3) value 'N: '.
+			02 hdr-n pic zzzzzzz9.
+		01 header-line-2.
+			02 filler pic x(16) value 'Primes found: '.
+			02 hdr-count pic zzzzzzz9.
+		01 underline.
+			02 filler pic x(40) value all '-'.
+		01 summary-title.
+			02 filler pic x(4) value spaces.
+			02 filler pic x(25) value 'Prime Count by Range'.
+		01 band-detail-line.
+			02 filler pic x(4) value spaces.
+			02 bd-lower pic zzzzzzzzz9.
+			02 filler pic x(1) value '-'.
+			02 bd-upper pic zzzzzzzzz9.
+			02 filler pic x(3) value spaces.
+			02 bd-count pic zzzzzzzz9.
+		01 twin-count-line.
+			02 filler pic x(4) value spaces.
+			02 filler pic x(18) value 'Twin prime pairs:'.
+			02 filler pic x(1) value spaces.
+			02 twc-val pic zzzzzzz9.
+		01 twin-pair-line.
+			02 tp-first pic zzzzzzz9.
+			02 filler pic x(5) value ' and '.
+			02 tp-second pic zzzzzzz9.
+
 procedure division.
-	display prompt-msg.
-	accept N.
-	move 1 to counter.
-	
-	perform initialize-values until counter is equal to N.
-	
-	move 2 to sieve-div(1).
-	move 3 to sieve-div(2).
-	move 5 to sieve-div(3).
-	move 7 to sieve-div(4).
-	move 3 to counter.
-	perform perform-sieve until counter is equal to N.
-	
-	move 1 to counter.
-	open output standard-output.
-	perform print-values until counter is equal to N.
-	close standard-output.
-	
+
+	perform determine-n.
+	perform choose-run-id.
+
+	perform pass1-count-primes.
+
+	perform open-output-files.
+	perform write-header.
+	perform pass2-generate-output.
+	perform write-range-summary.
+	perform close-output-files.
+
 	stop run.
-	
-	initialize-values.
-		move counter to val(counter).
-		add 1 to val(counter).
-		add 1 to counter.
-	
-	perform-sieve.
-		move 1 to sieve-ind.
-		perform apply-sieve until sieve-ind is greater than 4.
-		add 1 to counter.
-	
-	apply-sieve.
-		divide val(counter) by sieve-div(sieve-ind) giving check remainder rem.
-		if check is not equal to 0 or 1
-			if rem is equal to 0
-				move 0 to val(counter)
-				move 4 to sieve-ind. 
-		add 1 to sieve-ind.
-		
-	print-values.
-		if val(counter) is not equal to 0
-			write stdout from val(counter) after advancing 1 line.
-		add 1 to counter.
-	
+
+	determine-n.
+
+		open input param-file.
+		read param-file at end move 1 to param-eof.
+		if param-eof is equal to 1
+			close param-file
+			display prompt-msg
+			accept N
+		else
+			move param-record to N
+			close param-file.
+
+	choose-run-id.
+
+		move function current-date to run-timestamp.
+		move run-timestamp(1:8) to run-date.
+		move run-timestamp(1:16) to run-id.
+		move 0 to run-seq.
+		perform build-candidate-names.
+		perform probe-candidate-names.
+		perform bump-run-seq
+			until out-open-status is equal to '05' and twin-open-status is equal to '05'.
+
+	build-candidate-names.
+
+		move run-seq to run-seq-text.
+		string 'sieve-' run-id '-' run-seq-text '.txt'
+			delimited by size into output-file-name.
+		string 'twins-' run-id '-' run-seq-text '.txt'
+			delimited by size into twin-file-name.
+
+	probe-candidate-names.
+
+		open input standard-output.
+		move out-status to out-open-status.
+		close standard-output.
+		open input twin-file.
+		move twin-status to twin-open-status.
+		close twin-file.
+
+	bump-run-seq.
+
+		add 1 to run-seq.
+		perform build-candidate-names.
+		perform probe-candidate-names.
+
+	pass1-count-primes.
+
+		move 0 to table-count.
+		move 0 to prime-count.
+		move 0 to twin-count.
+		move 0 to prev-prime.
+		move 2 to candidate.
+		perform test-one-candidate-count until candidate is greater than N.
+
+	test-one-candidate-count.
+
+		perform test-primality.
+		if is-composite is equal to zero
+			perform record-prime-count.
+		add 1 to candidate.
+
+	record-prime-count.
+
+		add 1 to prime-count.
+		perform remember-small-prime.
+		if prev-prime is greater than zero
+			compute gap = candidate - prev-prime
+			if gap is equal to 2
+				add 1 to twin-count.
+		move candidate to prev-prime.
+		perform tally-band.
+
+	remember-small-prime.
+
+		if candidate * candidate is not greater than N and table-count is less than 10000
+			add 1 to table-count
+			move candidate to small-prime(table-count).
+
+	tally-band.
+
+		perform count-digits.
+		if digits is greater than max-digits
+			move digits to max-digits.
+		add 1 to band-count(digits).
+
+	count-digits.
+
+		move candidate to digit-tmp.
+		move 0 to digits.
+		perform count-one-digit until digit-tmp is equal to zero.
+
+	count-one-digit.
+
+		divide digit-tmp by 10 giving digit-tmp.
+		add 1 to digits.
+
+	test-primality.
+
+		move 0 to is-composite.
+		move 1 to trial-idx.
+		perform test-one-divisor
+			until trial-idx is greater than table-count
+			or is-composite is equal to 1
+			or small-prime(trial-idx) * small-prime(trial-idx) is greater than candidate.
+
+	test-one-divisor.
+
+		divide candidate by small-prime(trial-idx) giving divide-check remainder divide-rem.
+		if divide-rem is equal to zero
+			move 1 to is-composite.
+		add 1 to trial-idx.
+
+	open-output-files.
+
+		open output standard-output.
+		open output twin-file.
+
+	write-header.
+
+		move run-date to hdr-date.
+		move N to hdr-n.
+		move prime-count to hdr-count.
+		write stdout from header-line-1 after advancing 0 lines.
+		write stdout from header-line-2 after advancing 1 line.
+		write stdout from underline after advancing 1 line.
+
+	pass2-generate-output.
+
+		move 0 to table-count.
+		move 0 to prev-prime.
+		move 2 to candidate.
+		perform test-one-candidate-output until candidate is greater than N.
+
+	test-one-candidate-output.
+
+		perform test-primality.
+		if is-composite is equal to zero
+			perform record-prime-output.
+		add 1 to candidate.
+
+	record-prime-output.
+
+		move candidate to prime-val.
+		write stdout from prime-line after advancing 1 line.
+		perform remember-small-prime.
+		if prev-prime is greater than zero
+			compute gap = candidate - prev-prime
+			if gap is equal to 2
+				move prev-prime to tp-first
+				move candidate to tp-second
+				write twin-record from twin-pair-line.
+		move candidate to prev-prime.
+
+	write-range-summary.
+
+		write stdout from underline after advancing 1 line.
+		write stdout from summary-title after advancing 1 line.
+		move 1 to band-idx.
+		perform print-one-band until band-idx is greater than max-digits.
+		move twin-count to twc-val.
+		write stdout from twin-count-line after advancing 1 line.
+
+	print-one-band.
+
+		perform compute-band-bounds.
+		move band-lower to bd-lower.
+		move band-upper to bd-upper.
+		move band-count(band-idx) to bd-count.
+		write stdout from band-detail-line after advancing 1 line.
+		add 1 to band-idx.
+
+	compute-band-bounds.
+
+		move pow10(band-idx) to band-lower.
+		compute band-upper = pow10(band-idx + 1) - 1.
+
+	close-output-files.
+
+		close standard-output.
+		close twin-file.
