@@ -3,94 +3,288 @@ program-id. conv.
 environment division.
 	input-output section.
 		file-control.
-			select stdin assign to "input.txt" organization is line sequential.
-			select stdout assign to display.
+			select reject-file assign to "reject.txt" organization is line sequential.
+			select except-file assign to "exception.txt" organization is line sequential.
+			select optional audit-file assign to "audit.txt" organization is line sequential.
 
 data division.
 	file section.
-		fd stdin.
-			01 in-line pic x(30).
+		fd reject-file.
+			01 reject-record pic x(80).
+		fd except-file.
+			01 except-record pic x(80).
+		fd audit-file.
+			01 audit-record pic x(81).
 	working-storage section.
 		01 array.
 			05 convertedValues pic 9999 occurs 30 times.
-		77 eof pic 9 value 1.
-		77 err pic 9 value 1.
+		77 first-call pic 9 value 1.
 		77 strlen pic 99.
-		77 counter pic 9 value 1.
-		77 count_next pic 9.
-		77 total pic 999999.
+		77 counter pic 99 value 1.
+		77 count_next pic 99.
+		77 total pic s9(6).
 		77 current pic x.
-		
-procedure division.
-	
-	open input stdin.
-	
-	perform readLine until eof = 0.
-	
-	close stdin.
-	
-	stop run.
-	
-	readLine.
-		read stdin into in-line at end move zero to eof.
-		
-		move 1 to err.
-		if eof is not equal to zero
-			perform calculateValue.
-	
-	calculateValue.
-		unstring in-line
-			delimited by spaces
-			into in-line count in strlen.
-		move 0 to total.
-		move 1 to counter.
+		77 next-char pic x.
+		77 prev-char pic x.
+		77 repeat-count pic 9 value 0.
+		77 grammar-ok pic 9 value 1.
+		77 after-pair pic 9 value 0.
+		77 skip-pair-check pic 9 value 0.
+		77 pair-small-value pic 9999 value 0.
+		77 no-new-pair pic 9 value 0.
+		77 pair-blocked pic 9 value 0.
+		77 v-count pic 9 value 0.
+		77 l-count pic 9 value 0.
+		77 d-count pic 9 value 0.
+		77 orig-line pic x(30).
+		77 bad-record pic 9 value 0.
+		77 files-open pic 9 value 0.
+		01 reject-line.
+			02 rej-source pic x(30).
+			02 filler pic x(3) value spaces.
+			02 rej-position pic 99.
+			02 filler pic x(3) value spaces.
+			02 rej-char pic x.
+		01 except-line.
+			02 exc-source pic x(30).
+			02 filler pic x(3) value spaces.
+			02 exc-reason pic x(40).
+		77 aud-timestamp pic x(21).
+		01 audit-line.
+			02 aud-date pic x(14).
+			02 filler pic x(2) value spaces.
+			02 aud-caller pic x(15).
+			02 filler pic x(2) value spaces.
+			02 aud-input pic x(30).
+			02 filler pic x(2) value spaces.
+			02 aud-total pic zzzzz9.
+			02 filler pic x(2) value spaces.
+			02 aud-status pic x(8).
+
+	linkage section.
+		01 in-line pic x(80).
+		01 len pic 99.
+		01 ret pic 9.
+		01 temp pic 999999.
+
+procedure division using in-line, len, ret, temp.
+
+	if len is equal to zero
+		if files-open is equal to 1
+			perform close-conv-files
+			move 0 to files-open
+		end-if
+		goback
+	end-if.
+
+	if first-call is equal to 1
+		open output reject-file
+		open output except-file
+		open input audit-file
+		close audit-file
+		open extend audit-file
+		move 0 to first-call
+		move 1 to files-open.
+
+	move in-line to orig-line.
+	move len to strlen.
+	move 0 to total.
+	move 0 to bad-record.
+
+	if strlen is greater than 30
+		move orig-line to exc-source
+		move 'input exceeds 30 character limit' to exc-reason
+		write except-record from except-line
+		move 1 to bad-record.
+
+	move 1 to counter.
+	if bad-record is equal to zero
 		perform setup-values until counter is greater than strlen.
-		
-		move 1 to counter.
-		move 2 to count_next;
-		perform calc-loop until counter is greater than strlen.
-		
-		display total.
-		
-		setup-values.
-			
-			move in-line(counter:1) to current.
-			if current is equal to 'M' or 'm'
-				move 1000 to convertedValues(counter)
-				
-			else if current is equal to 'D' or 'd'
-				move 500 to convertedValues(counter)
-				
-			else if current is equal to 'C' or 'c'
-				move 100 to convertedValues(counter)
-				
-			else if current is equal to 'L' or 'l'
-				move 50 to convertedValues(counter)
-				
-			else if current is equal to 'X' or 'x'	
-				move 10 to convertedValues(counter)
-				
-			else if current is equal to 'V' or 'v'
-				move 5 to convertedValues(counter)
-				
-			else if current is equal to 'I' or 'i'
-				move 1 to convertedValues(counter)
-				
-			else
-				display 'error'.
-				
-			add 1 to counter.
-		
-		calc-loop.
-			
-			if counter is less than strlen
-				if convertedValues(counter) is less than convertedValues(count_next)
-					subtract convertedValues(counter) from total
+
+	move 1 to counter.
+	move space to prev-char.
+	move 0 to repeat-count.
+	move 1 to grammar-ok.
+	move 0 to after-pair.
+	move 0 to skip-pair-check.
+	move 0 to pair-small-value.
+	move 0 to no-new-pair.
+	move 0 to v-count.
+	move 0 to l-count.
+	move 0 to d-count.
+	if bad-record is equal to zero
+		perform grammar-check until counter is greater than strlen.
+
+	if bad-record is equal to zero and grammar-ok is equal to zero
+		move orig-line to exc-source
+		move 'invalid roman numeral grammar' to exc-reason
+		write except-record from except-line
+		move 1 to bad-record.
+
+	move 1 to counter.
+	move 2 to count_next.
+	if bad-record is equal to zero
+		perform calc-loop until counter is greater than strlen
+		move total to temp
+		move 0 to ret
+	else
+		move 0 to temp
+		move 1 to ret.
+
+	perform write-audit-record.
+
+	goback.
+
+	setup-values.
+
+		move in-line(counter:1) to current.
+		if current is equal to 'M' or 'm'
+			move 1000 to convertedValues(counter)
+
+		else if current is equal to 'D' or 'd'
+			move 500 to convertedValues(counter)
+
+		else if current is equal to 'C' or 'c'
+			move 100 to convertedValues(counter)
+
+		else if current is equal to 'L' or 'l'
+			move 50 to convertedValues(counter)
+
+		else if current is equal to 'X' or 'x'
+			move 10 to convertedValues(counter)
+
+		else if current is equal to 'V' or 'v'
+			move 5 to convertedValues(counter)
+
+		else if current is equal to 'I' or 'i'
+			move 1 to convertedValues(counter)
+
+		else
+			move 0 to convertedValues(counter)
+			move 1 to bad-record
+			move orig-line to rej-source
+			move counter to rej-position
+			move current to rej-char
+			write reject-record from reject-line.
+
+		add 1 to counter.
+
+	grammar-check.
+
+		move in-line(counter:1) to current.
+		if current is equal to prev-char
+			add 1 to repeat-count
+		else
+			move 1 to repeat-count
+			move current to prev-char.
+
+		evaluate true
+			when current is equal to 'I' or 'i' or 'X' or 'x'
+					or 'C' or 'c' or 'M' or 'm'
+				if repeat-count is greater than 3
+					move 0 to grammar-ok
+				end-if
+			when current is equal to 'V' or 'v' or 'L' or 'l' or 'D' or 'd'
+				if repeat-count is greater than 1
+					move 0 to grammar-ok
+				end-if
+		end-evaluate.
+
+		evaluate true
+			when current is equal to 'V' or 'v'
+				add 1 to v-count
+				if v-count is greater than 1
+					move 0 to grammar-ok
+				end-if
+			when current is equal to 'L' or 'l'
+				add 1 to l-count
+				if l-count is greater than 1
+					move 0 to grammar-ok
+				end-if
+			when current is equal to 'D' or 'd'
+				add 1 to d-count
+				if d-count is greater than 1
+					move 0 to grammar-ok
+				end-if
+		end-evaluate.
+
+		if skip-pair-check is equal to 1
+			move 0 to skip-pair-check
+		else
+			if after-pair is equal to 1
+				if convertedValues(counter) is not less than pair-small-value
+					move 0 to grammar-ok
+				end-if
+				move 0 to after-pair
+			end-if
+		end-if.
+
+		move no-new-pair to pair-blocked.
+		move 0 to no-new-pair.
+
+		if counter is less than strlen
+			move in-line(counter + 1:1) to next-char
+			if convertedValues(counter) is less than convertedValues(counter + 1)
+				if pair-blocked is equal to 1 or repeat-count is greater than 1
+					move 0 to grammar-ok
 				else
-					add convertedValues(counter) to total
+					evaluate true
+						when current is equal to 'I' or 'i'
+							if next-char is not equal to 'V' and next-char is not equal to 'v'
+									and next-char is not equal to 'X' and next-char is not equal to 'x'
+								move 0 to grammar-ok
+							end-if
+						when current is equal to 'X' or 'x'
+							if next-char is not equal to 'L' and next-char is not equal to 'l'
+									and next-char is not equal to 'C' and next-char is not equal to 'c'
+								move 0 to grammar-ok
+							end-if
+						when current is equal to 'C' or 'c'
+							if next-char is not equal to 'D' and next-char is not equal to 'd'
+									and next-char is not equal to 'M' and next-char is not equal to 'm'
+								move 0 to grammar-ok
+							end-if
+						when other
+							move 0 to grammar-ok
+					end-evaluate
+					move 1 to after-pair
+					move convertedValues(counter) to pair-small-value
+					move 1 to skip-pair-check
+					move 1 to no-new-pair
+				end-if
+			end-if
+		end-if.
+
+		add 1 to counter.
+
+	close-conv-files.
+
+		close reject-file.
+		close except-file.
+		close audit-file.
+
+	write-audit-record.
+
+		move function current-date to aud-timestamp.
+		move aud-timestamp(1:14) to aud-date.
+		move function module-caller-id to aud-caller.
+		move orig-line to aud-input.
+		move temp to aud-total.
+		if ret is equal to 0
+			move 'ACCEPTED' to aud-status
+		else
+			move 'REJECTED' to aud-status.
+		write audit-record from audit-line.
+
+	calc-loop.
+
+		if counter is less than strlen
+			if convertedValues(counter) is less than convertedValues(count_next)
+				subtract convertedValues(counter) from total
 			else
-				add convertedValues(counter) to total.
-			
-			add 1 to counter.
-			add 1 to count_next.
-			
+				add convertedValues(counter) to total
+		else
+			add convertedValues(counter) to total.
+
+		add 1 to counter.
+		add 1 to count_next.
