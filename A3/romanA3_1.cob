@@ -3,8 +3,10 @@ program-id. romannumerals.
 environment division.
 	input-output section.
 		file-control.
-			select standard-input assign to "input.txt" organization is line sequential.
+			select standard-input assign to dynamic input-file-name organization is line sequential.
 			select standard-output assign to display.
+			select optional checkpoint-file assign to "checkpoint.ctl" organization is line sequential.
+			select optional file-list assign to "filelist.ctl" organization is line sequential.
 
 data division.
 	file section.
@@ -12,6 +14,10 @@ data division.
 			01 stdin pic x(80).
 		fd standard-output.
 			01 stdout pic x(80).
+		fd checkpoint-file.
+			01 checkpoint-record pic 9(6).
+		fd file-list.
+			01 file-list-record pic x(48).
 	working-storage section.
 		77 N pic s99.
 		77 temp pic 999999.
@@ -37,42 +43,347 @@ data division.
 			02 out-r pic x(30).
 			02 filler pic x(3) value spaces.
 			02 out-eq pic 999999.
+		01 footer-title.
+			02 filler pic x(11) value spaces.
+			02 filler pic x(13) value 'Report Totals'.
+		01 footer-line-read.
+			02 filler pic x(11) value spaces.
+			02 filler pic x(20) value 'Records read ......:'.
+			02 ftr-read pic zzzzz9.
+		01 footer-line-rejected.
+			02 filler pic x(11) value spaces.
+			02 filler pic x(20) value 'Records rejected ..:'.
+			02 ftr-rejected pic zzzzz9.
+		01 footer-line-sum.
+			02 filler pic x(11) value spaces.
+			02 filler pic x(20) value 'Sum of dec. equiv. :'.
+			02 ftr-sum pic zzzzzzz9.
+		01 footer-line-min.
+			02 filler pic x(11) value spaces.
+			02 filler pic x(20) value 'Minimum dec. equiv.:'.
+			02 ftr-min pic zzzzz9.
+		01 footer-line-max.
+			02 filler pic x(11) value spaces.
+			02 filler pic x(20) value 'Maximum dec. equiv.:'.
+			02 ftr-max pic zzzzz9.
+		01 footer-line-avg.
+			02 filler pic x(11) value spaces.
+			02 filler pic x(20) value 'Average dec. equiv.:'.
+			02 ftr-avg pic zzzzz9.99.
+		01 dist-title.
+			02 filler pic x(11) value spaces.
+			02 filler pic x(23) value 'Value Distribution'.
+		01 dist-line-1.
+			02 filler pic x(11) value spaces.
+			02 filler pic x(20) value '1-99 .............:'.
+			02 dist-band1 pic zzzzz9.
+		01 dist-line-2.
+			02 filler pic x(11) value spaces.
+			02 filler pic x(20) value '100-999 ..........:'.
+			02 dist-band2 pic zzzzz9.
+		01 dist-line-3.
+			02 filler pic x(11) value spaces.
+			02 filler pic x(20) value '1000 and over .....:'.
+			02 dist-band3 pic zzzzz9.
 		01 parsing.
 			02 len pic 99.
 			02 ret pic 9.
 			02 eof pic 9 value 1.
+		77 records-read pic 9(6) value 0.
+		77 records-rejected pic 9(6) value 0.
+		77 records-converted pic 9(6) value 0.
+		77 sum-out-eq pic 9(8) value 0.
+		77 stat-min pic 9(6) value 999999.
+		77 stat-max pic 9(6) value 0.
+		77 stat-avg pic 9(6)v99 value 0.
+		77 band1-count pic 9(6) value 0.
+		77 band2-count pic 9(6) value 0.
+		77 band3-count pic 9(6) value 0.
+		77 line-count pic 99 value 0.
+		77 page-size pic 99 value 20.
+		77 page-num pic 99 value 1.
+		77 rec-number pic 9(6) value 0.
+		77 restart-point pic 9(6) value 0.
+		77 checkpoint-interval pic 9(4) value 1000.
+		77 cp-eof pic 9 value 0.
+		77 cp-quotient pic 9(6).
+		77 cp-remainder pic 9(4).
+		77 input-file-name pic x(48) value 'input.txt'.
+		77 list-mode pic 9 value 0.
+		77 list-eof pic 9 value 0.
+		77 more-files pic 9 value 1.
+		77 mode-char pic x.
+		77 n-decimal pic 9(6).
+		77 dtr-sub pic 99.
+		77 dtr-remain pic 9(6).
+		77 dtr-ptr pic 99.
+		01 dtr-table-values.
+			02 filler pic 9(4) value 1000.
+			02 filler pic 9(4) value 0900.
+			02 filler pic 9(4) value 0500.
+			02 filler pic 9(4) value 0400.
+			02 filler pic 9(4) value 0100.
+			02 filler pic 9(4) value 0090.
+			02 filler pic 9(4) value 0050.
+			02 filler pic 9(4) value 0040.
+			02 filler pic 9(4) value 0010.
+			02 filler pic 9(4) value 0009.
+			02 filler pic 9(4) value 0005.
+			02 filler pic 9(4) value 0004.
+			02 filler pic 9(4) value 0001.
+		01 dtr-table-values-r redefines dtr-table-values.
+			02 dtr-value pic 9(4) occurs 13 times.
+		01 dtr-table-numerals.
+			02 filler pic x(2) value 'M '.
+			02 filler pic x(2) value 'CM'.
+			02 filler pic x(2) value 'D '.
+			02 filler pic x(2) value 'CD'.
+			02 filler pic x(2) value 'C '.
+			02 filler pic x(2) value 'XC'.
+			02 filler pic x(2) value 'L '.
+			02 filler pic x(2) value 'XL'.
+			02 filler pic x(2) value 'X '.
+			02 filler pic x(2) value 'IX'.
+			02 filler pic x(2) value 'V '.
+			02 filler pic x(2) value 'IV'.
+			02 filler pic x(2) value 'I '.
+		01 dtr-table-numerals-r redefines dtr-table-numerals.
+			02 dtr-numeral pic x(2) occurs 13 times.
 
 procedure division.
-	
-	open input standard-input, output standard-output.
-	
+
+	open output standard-output.
+
+	perform read-restart-point.
+
 	write stdout from title-line after advancing 0 lines.
 	write stdout from underline-1 after advancing 1 line.
 	write stdout from col-heads after advancing 1 line.
 	write stdout from underline-2 after advancing 1 line.
-	
+
 	move 1 to N.
 	move 0 to ret.
 	move spaces to array-area.
-	
-	perform readLine until eof = 0.
-	
-	close standard-input.
-	
+
+	perform determine-first-file.
+
+	perform process-one-file until more-files is equal to zero.
+
+	perform print-report-footer.
+	perform reset-checkpoint.
+	perform shutdown-conv.
+
+	close standard-output.
+
 	stop run.
-	
+
+	read-restart-point.
+
+		open input checkpoint-file.
+		perform read-checkpoint-record until cp-eof is equal to 1.
+		close checkpoint-file.
+		open extend checkpoint-file.
+
+	read-checkpoint-record.
+
+		read checkpoint-file at end move 1 to cp-eof.
+		if cp-eof is not equal to 1
+			move checkpoint-record to restart-point.
+
+	reset-checkpoint.
+
+		close checkpoint-file.
+		open output checkpoint-file.
+		close checkpoint-file.
+
+	shutdown-conv.
+
+		move 0 to len.
+		call "conv" using input-area, len, ret, temp.
+
+	determine-first-file.
+
+		open input file-list.
+		read file-list at end move 1 to list-eof.
+		if list-eof is equal to 1
+			close file-list
+		else
+			move file-list-record to input-file-name
+			move 1 to list-mode.
+
+	determine-next-file.
+
+		if list-mode is equal to 1
+			read file-list
+				at end move 1 to list-eof
+			end-read
+			if list-eof is equal to 1
+				move 0 to more-files
+				close file-list
+			else
+				move file-list-record to input-file-name
+		else
+			move 0 to more-files.
+
+	process-one-file.
+
+		move 1 to eof.
+		open input standard-input.
+		perform readLine until eof is equal to zero.
+		close standard-input.
+		perform determine-next-file.
+
 	readLine.
 		read standard-input into input-area at end move zero to eof.
-		
-		unstring input-area delimited by spaces into input-area count in len.
-		
+
+		if eof is not equal to zero
+			add 1 to rec-number
+			if rec-number is greater than restart-point
+				unstring input-area delimited by spaces into input-area count in len
+
+				if len is greater than zero
+					move input-area(1:1) to mode-char
+					if mode-char is numeric
+						perform decimal-to-roman-record
+					else
+						perform roman-to-decimal-record
+					end-if
+				else
+					add 1 to records-read
+					add 1 to records-rejected
+				end-if
+
+				perform checkpoint-if-due
+			end-if
+
+			move 1 to N
+			move 0 to ret
+			move spaces to input-area
+		end-if.
+
+	checkpoint-if-due.
+
+		divide rec-number by checkpoint-interval giving cp-quotient
+			remainder cp-remainder.
+		if cp-remainder is equal to zero
+			move rec-number to checkpoint-record
+			write checkpoint-record.
+
+	roman-to-decimal-record.
+
 		call "conv" using input-area, len, ret, temp.
-		
+
+		add 1 to records-read.
+
 		if ret is equal to 0
 			move temp to out-eq
 			move input-area to out-r
-			write stdout from print-line after advancing 1 line.
-		
-		move 1 to N.
-		move 0 to ret.
-		move spaces to input-area.
+			add out-eq to sum-out-eq
+			add 1 to records-converted
+			perform print-detail-line
+		else
+			add 1 to records-rejected.
+
+	decimal-to-roman-record.
+
+		add 1 to records-read.
+
+		if len is greater than 4
+			add 1 to records-rejected
+		else
+			move input-area(1:len) to n-decimal
+			if n-decimal is equal to zero or n-decimal is greater than 3999
+				add 1 to records-rejected
+			else
+				move n-decimal to out-eq
+				move n-decimal to dtr-remain
+				move 1 to dtr-sub
+				move 1 to dtr-ptr
+				move spaces to out-r
+
+				perform emit-roman-digit until dtr-remain is equal to zero
+					or dtr-sub is greater than 13
+
+				add out-eq to sum-out-eq
+				add 1 to records-converted
+				perform print-detail-line
+			end-if
+		end-if.
+
+	print-detail-line.
+
+		perform update-statistics.
+		write stdout from print-line after advancing 1 line.
+		add 1 to line-count.
+		if line-count is equal to page-size
+			perform print-page-header
+			move 0 to line-count.
+
+	print-page-header.
+
+		add 1 to page-num.
+		write stdout from title-line after advancing 1 line.
+		write stdout from underline-1 after advancing 1 line.
+		write stdout from col-heads after advancing 1 line.
+		write stdout from underline-2 after advancing 1 line.
+
+	print-report-footer.
+
+		move records-read to ftr-read.
+		move records-rejected to ftr-rejected.
+		move sum-out-eq to ftr-sum.
+		perform calc-average.
+		if records-converted is equal to zero
+			move 0 to stat-min.
+		move stat-min to ftr-min.
+		move stat-max to ftr-max.
+		move stat-avg to ftr-avg.
+		move band1-count to dist-band1.
+		move band2-count to dist-band2.
+		move band3-count to dist-band3.
+		write stdout from underline-1 after advancing 1 line.
+		write stdout from footer-title after advancing 1 line.
+		write stdout from footer-line-read after advancing 1 line.
+		write stdout from footer-line-rejected after advancing 1 line.
+		write stdout from footer-line-sum after advancing 1 line.
+		write stdout from footer-line-min after advancing 1 line.
+		write stdout from footer-line-max after advancing 1 line.
+		write stdout from footer-line-avg after advancing 1 line.
+		write stdout from underline-1 after advancing 1 line.
+		write stdout from dist-title after advancing 1 line.
+		write stdout from dist-line-1 after advancing 1 line.
+		write stdout from dist-line-2 after advancing 1 line.
+		write stdout from dist-line-3 after advancing 1 line.
+
+	calc-average.
+
+		if records-converted is greater than zero
+			divide sum-out-eq by records-converted giving stat-avg rounded.
+
+	update-statistics.
+
+		if out-eq is less than stat-min
+			move out-eq to stat-min.
+		if out-eq is greater than stat-max
+			move out-eq to stat-max.
+		if out-eq is less than 100
+			add 1 to band1-count
+		else if out-eq is less than 1000
+			add 1 to band2-count
+		else
+			add 1 to band3-count.
+
+	emit-roman-digit.
+
+		perform advance-roman-index
+			until dtr-remain is not less than dtr-value(dtr-sub)
+			or dtr-sub is greater than 13.
+
+		if dtr-sub is not greater than 13
+			string dtr-numeral(dtr-sub) delimited by space
+				into out-r with pointer dtr-ptr
+			subtract dtr-value(dtr-sub) from dtr-remain.
+
+	advance-roman-index.
+
+		add 1 to dtr-sub.
